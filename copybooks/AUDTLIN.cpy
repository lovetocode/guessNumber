@@ -0,0 +1,18 @@
+      *-------------------------------------------------------
+      * AUDIT-LOG line layout - shared by guessNumber and the
+      * scoreReport batch program. One line per WRITE: a guess
+      * row (WS-AUDIT-LN-RESULT of TOO LOW/TOO HIGH) or a round
+      * terminal row (WON/LOST).
+      *-------------------------------------------------------
+       01  WS-AUDIT-LINE.
+           05 WS-AUDIT-LN-DATE PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-AUDIT-LN-TIME PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-AUDIT-LN-PLAYER PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-AUDIT-LN-GUESS PIC ZZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-AUDIT-LN-RESULT PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-AUDIT-LN-COUNT PIC ZZ9.
