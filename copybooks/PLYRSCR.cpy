@@ -0,0 +1,10 @@
+      *-------------------------------------------------------
+      * PLAYER-SCORES record layout - shared by guessNumber
+      * and the scoreReport batch program.
+      *-------------------------------------------------------
+       01  PS-RECORD.
+           05 PS-PLAYER-ID        PIC X(10).
+           05 PS-GAMES-PLAYED     PIC 9(5).
+           05 PS-GAMES-WON        PIC 9(5).
+           05 PS-BEST-GUESSES     PIC 999.
+           05 PS-TOTAL-GUESSES    PIC 9(7).
