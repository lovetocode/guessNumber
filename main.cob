@@ -7,61 +7,335 @@
       *-------------------------
        INPUT-OUTPUT SECTION.
       *-------------------------
+       FILE-CONTROL.
+           SELECT PLAYER-SCORES ASSIGN TO "PLAYERSCORES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PS-PLAYER-ID
+               FILE STATUS IS WS-PS-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT DIFFICULTY-PARMS ASSIGN TO "DIFFPARMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIFF-STATUS.
+
+           SELECT RESTART-CHECKPOINT ASSIGN TO "RESTARTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
       *-------------------------
-       FILE SECTION. 
+       FILE SECTION.
       *-------------------------
+       FD  PLAYER-SCORES.
+           COPY PLYRSCR.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD PIC X(80).
+
+      *DIFFICULTY-PARMS is hand-edited by whoever opens the shop for
+      *the day; columns are fixed, zero-padded, no separators:
+      *  col  1- 6  DIFF-RANGE-MAX     (guess range top end)
+      *  col  7- 9  DIFF-MAX-GUESSES   (guesses allowed per round)
+       FD  DIFFICULTY-PARMS.
+       01  DIFF-RECORD.
+           05 DIFF-RANGE-MAX PIC 9(6).
+           05 DIFF-MAX-GUESSES PIC 999.
+
+      *RESTART-CHECKPOINT is written/read only by this program (see
+      *WS-CKPT-LINE in WORKING-STORAGE for the field layout); kept as
+      *a single alphanumeric record here so WRITE/READ always go
+      *through WS-CKPT-LINE and its VALUE SPACE fillers instead of
+      *an FD record with unset filler bytes.
+       FD  RESTART-CHECKPOINT.
+       01  CKPT-RECORD PIC X(32).
 
        WORKING-STORAGE SECTION.
        01 WS-NUMBER-GUESSES PIC 999.
-       01 WS-USER-GUESS PIC 9999.
-       01 WS-SEED PIC 9 VALUE 1.
-       01 WS-RAND PIC ZZZ9.
+       01 WS-USER-GUESS PIC 9(6).
+       01 WS-USER-INPUT PIC X(6).
+       01 WS-USER-INPUT-J PIC X(6) JUSTIFIED RIGHT.
+       01 WS-VALID-GUESS PIC X VALUE "N".
+       01 WS-SEED PIC 9(4) VALUE 1.
+       01 WS-HUNDREDTHS PIC 99.
+       01 WS-ROUND-COUNTER PIC 9(4) VALUE 0.
+       01 WS-RANGE-MAX PIC 9(6) VALUE 10000.
+       01 WS-MAX-GUESSES PIC 999 VALUE 10.
+       01 WS-RAND PIC 9(6).
+       01 WS-RANGE-MAX-DISP PIC ZZZZZ9.
+       01 WS-RAND-DISP PIC ZZZZZ9.
        01 WS-RUN PIC 9 VALUE 1.
-       01 WS-NEWLINE PIC 9(1) value 1. 
+       01 WS-NEWLINE PIC 9(1) value 1.
        01 WS-PLAY-AGAIN PIC X(5) VALUE "y".
-       
+       01 WS-PLAYER-ID PIC X(10) VALUE "DEFAULT".
+       01 WS-GAME-WON PIC X VALUE "N".
+       01 WS-PS-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-DIFF-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-FIRST-TIME PIC X VALUE "Y".
+       01 WS-RESUMING PIC X VALUE "N".
+       01 WS-CKPT-DECLINED PIC X VALUE "N".
+       01 WS-RESUME-ANSWER PIC X(5).
+       01 WS-AUDIT-DATE PIC X(10).
+       01 WS-AUDIT-TIME PIC X(8).
+       01 WS-AUDIT-RESULT PIC X(10).
+       COPY AUDTLIN.
+
+      *Field layout for CKPT-RECORD; mirrors WS-AUDIT-LINE's pattern
+      *of VALUE SPACE fillers so WRITE CKPT-RECORD FROM WS-CKPT-LINE
+      *never writes unset low-value bytes into the LINE SEQUENTIAL
+      *file. Carries the range/max-guesses active for the round so a
+      *resumed game keeps the difficulty it was started under even
+      *if DIFFICULTY-PARMS changed while it was checkpointed.
+       01 WS-CKPT-LINE.
+           05 WS-CKPT-LN-PLAYER PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-CKPT-LN-RAND PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-CKPT-LN-COUNT PIC 999.
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-CKPT-LN-RANGE-MAX PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-CKPT-LN-MAX-GUESSES PIC 999.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+       IF WS-FIRST-TIME = "Y"
+           PERFORM OPEN-FILES
+           PERFORM READ-DIFFICULTY-PARMS
+           PERFORM CHECK-FOR-CHECKPOINT
+           IF WS-RESUMING = "N"
+               PERFORM PROMPT-PLAYER-ID
+           END-IF
+           MOVE "N" TO WS-FIRST-TIME
+       END-IF.
+       MOVE "N" TO WS-GAME-WON.
+       IF WS-RESUMING = "Y"
+           MOVE "N" TO WS-RESUMING
+           DISPLAY "Resuming round for " WS-PLAYER-ID "..."
+       ELSE
+           MOVE 0 TO WS-NUMBER-GUESSES
+           ADD 1 TO WS-ROUND-COUNTER
+           MOVE FUNCTION CURRENT-DATE(15:2) TO WS-HUNDREDTHS
+           COMPUTE WS-SEED = FUNCTION MOD(
+               FUNCTION SECONDS-PAST-MIDNIGHT * 100 + WS-HUNDREDTHS
+                   + WS-ROUND-COUNTER, 9998) + 1
+           COMPUTE WS-RAND =
+               FUNCTION RANDOM(WS-SEED) * WS-RANGE-MAX + 1
+       END-IF.
+       MOVE 1 TO WS-RUN.
+       DISPLAY "Welcome to guess the number...... version 1.0.".
        PERFORM GAME-LOOP UNTIL WS-RUN = 0.
        STOP RUN.
-             
+
+       OPEN-FILES.
+           OPEN I-O PLAYER-SCORES.
+           IF WS-PS-STATUS = "35"
+               OPEN OUTPUT PLAYER-SCORES
+               CLOSE PLAYER-SCORES
+               OPEN I-O PLAYER-SCORES
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+       READ-DIFFICULTY-PARMS.
+           OPEN INPUT DIFFICULTY-PARMS.
+           IF WS-DIFF-STATUS = "00"
+               READ DIFFICULTY-PARMS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DIFF-RANGE-MAX TO WS-RANGE-MAX
+                       MOVE DIFF-MAX-GUESSES TO WS-MAX-GUESSES
+               END-READ
+               CLOSE DIFFICULTY-PARMS
+           END-IF.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE "N" TO WS-RESUMING.
+           MOVE "N" TO WS-CKPT-DECLINED.
+           OPEN INPUT RESTART-CHECKPOINT.
+           IF WS-CKPT-STATUS = "00"
+               READ RESTART-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD TO WS-CKPT-LINE
+                       DISPLAY "A round in progress for player "
+                           WS-CKPT-LN-PLAYER " was found."
+                       DISPLAY "Resume that round? "
+                       ACCEPT WS-RESUME-ANSWER
+                       MOVE FUNCTION LOWER-CASE(WS-RESUME-ANSWER)
+                           TO WS-RESUME-ANSWER
+                       IF WS-RESUME-ANSWER = "y"
+                           MOVE WS-CKPT-LN-PLAYER TO WS-PLAYER-ID
+                           MOVE WS-CKPT-LN-RAND TO WS-RAND
+                           MOVE WS-CKPT-LN-COUNT TO WS-NUMBER-GUESSES
+                           MOVE WS-CKPT-LN-RANGE-MAX TO WS-RANGE-MAX
+                           MOVE WS-CKPT-LN-MAX-GUESSES TO WS-MAX-GUESSES
+                           MOVE "Y" TO WS-RESUMING
+                       ELSE
+                           MOVE "Y" TO WS-CKPT-DECLINED
+                       END-IF
+               END-READ
+               CLOSE RESTART-CHECKPOINT
+           END-IF.
+           IF WS-CKPT-DECLINED = "Y"
+               PERFORM DELETE-CHECKPOINT
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-LINE.
+           MOVE WS-PLAYER-ID TO WS-CKPT-LN-PLAYER.
+           MOVE WS-RAND TO WS-CKPT-LN-RAND.
+           MOVE WS-NUMBER-GUESSES TO WS-CKPT-LN-COUNT.
+           MOVE WS-RANGE-MAX TO WS-CKPT-LN-RANGE-MAX.
+           MOVE WS-MAX-GUESSES TO WS-CKPT-LN-MAX-GUESSES.
+           WRITE CKPT-RECORD FROM WS-CKPT-LINE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: checkpoint not saved, status "
+                   WS-CKPT-STATUS
+           END-IF.
+           CLOSE RESTART-CHECKPOINT.
+
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CHECKPOINT.
+           CLOSE RESTART-CHECKPOINT.
+
+       PROMPT-PLAYER-ID.
+           DISPLAY "Enter your player name/ID: ".
+           ACCEPT WS-PLAYER-ID.
+           IF WS-PLAYER-ID = SPACES
+               MOVE "DEFAULT" TO WS-PLAYER-ID
+           END-IF.
+
        GAME-LOOP.
-           EVALUATE WS-PLAY-AGAIN
-           WHEN "n"
-             PERFORM QUIT-GAME
-           WHEN OTHER
-             COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED) * 10000 + 1.
-             MOVE 1 TO WS-RUN.
-             DISPLAY "Welcome to guess the number...... version 1.0."
-             DISPLAY "Guess a number between 1 and who knows ". 
-             ACCEPT WS-USER-GUESS.
-             IF WS-RAND = WS-USER-GUESS THEN
-                DISPLAY "You won! "
-                PERFORM QUIT-GAME
-             ELSE IF WS-RAND > WS-USER-GUESS THEN
-                  DISPLAY "Your guess is to low"
-              ELSE 
-                  DISPLAY "Your guess is to high"
-        STOP RUN.
+           PERFORM GET-VALID-GUESS.
+           PERFORM CALCULATE-NUM-GUESSES.
+           IF WS-RAND = WS-USER-GUESS THEN
+              DISPLAY "You won! "
+              MOVE "WON" TO WS-AUDIT-RESULT
+              PERFORM WRITE-AUDIT-RECORD
+              DISPLAY "Number of guesses: " WS-NUMBER-GUESSES
+              MOVE "Y" TO WS-GAME-WON
+              MOVE 0 TO WS-RUN
+              PERFORM QUIT-GAME
+           ELSE
+               IF WS-RAND > WS-USER-GUESS THEN
+                   DISPLAY "Your guess is to low"
+                   MOVE "TOO LOW" TO WS-AUDIT-RESULT
+               ELSE
+                   DISPLAY "Your guess is to high"
+                   MOVE "TOO HIGH" TO WS-AUDIT-RESULT
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM SAVE-CHECKPOINT
+               IF WS-NUMBER-GUESSES >= WS-MAX-GUESSES
+                   PERFORM OUT-OF-GUESSES
+               END-IF
+           END-IF.
+
+       OUT-OF-GUESSES.
+           MOVE WS-RAND TO WS-RAND-DISP.
+           DISPLAY "Out of guesses! The number was " WS-RAND-DISP.
+           MOVE "LOST" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT-RECORD.
+           MOVE 0 TO WS-RUN.
+           PERFORM QUIT-GAME.
+
+       GET-VALID-GUESS.
+           MOVE "N" TO WS-VALID-GUESS.
+           MOVE WS-RANGE-MAX TO WS-RANGE-MAX-DISP.
+           PERFORM VALIDATE-GUESS-INPUT UNTIL WS-VALID-GUESS = "Y".
+
+       VALIDATE-GUESS-INPUT.
+           DISPLAY "Guess a number between 1 and " WS-RANGE-MAX-DISP.
+           ACCEPT WS-USER-INPUT.
+           MOVE FUNCTION TRIM(WS-USER-INPUT) TO WS-USER-INPUT-J.
+           INSPECT WS-USER-INPUT-J REPLACING LEADING SPACE BY ZERO.
+           IF WS-USER-INPUT-J IS NUMERIC
+               MOVE WS-USER-INPUT-J TO WS-USER-GUESS
+               IF WS-USER-GUESS >= 1 AND
+                  WS-USER-GUESS <= WS-RANGE-MAX
+                   MOVE "Y" TO WS-VALID-GUESS
+               ELSE
+                   DISPLAY "Please enter a number between 1 and "
+                       WS-RANGE-MAX-DISP
+               END-IF
+           ELSE
+               DISPLAY "Please enter a valid number"
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+                  FUNCTION CURRENT-DATE(5:2) "-"
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-AUDIT-DATE.
+           MOVE WS-AUDIT-DATE TO WS-AUDIT-LN-DATE.
+           STRING FUNCTION CURRENT-DATE(9:2) ":"
+                  FUNCTION CURRENT-DATE(11:2) ":"
+                  FUNCTION CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO WS-AUDIT-TIME.
+           MOVE WS-AUDIT-TIME TO WS-AUDIT-LN-TIME.
+           MOVE WS-PLAYER-ID TO WS-AUDIT-LN-PLAYER.
+           MOVE WS-USER-GUESS TO WS-AUDIT-LN-GUESS.
+           MOVE WS-AUDIT-RESULT TO WS-AUDIT-LN-RESULT.
+           MOVE WS-NUMBER-GUESSES TO WS-AUDIT-LN-COUNT.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
 
        CALCULATE-NUM-GUESSES.
           COMPUTE WS-NUMBER-GUESSES = WS-NUMBER-GUESSES + 1.
 
+       SAVE-PLAYER-SCORE.
+           MOVE WS-PLAYER-ID TO PS-PLAYER-ID.
+           READ PLAYER-SCORES
+               INVALID KEY
+                   MOVE 1 TO PS-GAMES-PLAYED
+                   IF WS-GAME-WON = "Y"
+                       MOVE 1 TO PS-GAMES-WON
+                       MOVE WS-NUMBER-GUESSES TO PS-BEST-GUESSES
+                       MOVE WS-NUMBER-GUESSES TO PS-TOTAL-GUESSES
+                   ELSE
+                       MOVE 0 TO PS-GAMES-WON
+                       MOVE 0 TO PS-BEST-GUESSES
+                       MOVE 0 TO PS-TOTAL-GUESSES
+                   END-IF
+                   WRITE PS-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO PS-GAMES-PLAYED
+                   IF WS-GAME-WON = "Y"
+                       ADD 1 TO PS-GAMES-WON
+                       ADD WS-NUMBER-GUESSES TO PS-TOTAL-GUESSES
+                       IF PS-BEST-GUESSES = 0 OR
+                          WS-NUMBER-GUESSES < PS-BEST-GUESSES
+                           MOVE WS-NUMBER-GUESSES TO PS-BEST-GUESSES
+                       END-IF
+                   END-IF
+                   REWRITE PS-RECORD
+           END-READ.
+
        QUIT-GAME.
+        PERFORM DELETE-CHECKPOINT.
+        PERFORM SAVE-PLAYER-SCORE.
         DISPLAY "Do you want to play again? "
           ACCEPT WS-PLAY-AGAIN
           MOVE FUNCTION LOWER-CASE(WS-PLAY-AGAIN) TO WS-PLAY-AGAIN.
           IF WS-PLAY-AGAIN = "y"
+              PERFORM PROMPT-PLAYER-ID
               PERFORM MAIN-PROCEDURE
-          ELSE IF WS-PLAY-AGAIN = "n"
-              DISPLAY "Goodbye for now...!"
-             STOP RUN
-      
-          STOP RUN.
-
-         
-
-      
-
+          ELSE
+              IF WS-PLAY-AGAIN = "n"
+                  DISPLAY "Goodbye for now...!"
+              END-IF
+              CLOSE PLAYER-SCORES
+              CLOSE AUDIT-LOG
+              STOP RUN
+          END-IF.
