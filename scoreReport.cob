@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCORERPT.
+       AUTHOR "Daniel Thornton".
+      *End of day batch report over AUDIT-LOG: total games, total
+      *wins, win percentage and average guesses per win, for the
+      *run date only. PLAYER-SCORES (request 001) is a lifetime-
+      *cumulative file across all days, so it can't supply a single
+      *day's figures; AUDIT-LOG carries a date on every line, so
+      *this report filters to WS-RUN-DATE instead.
+
+       ENVIRONMENT DIVISION.
+      *-------------------------
+       INPUT-OUTPUT SECTION.
+      *-------------------------
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT DAILY-REPORT ASSIGN TO "DAILYREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+      *-------------------------
+       FILE SECTION.
+      *-------------------------
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD PIC X(80).
+
+       FD  DAILY-REPORT.
+       01  RPT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDTLIN.
+
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-RUN-DATE PIC X(10).
+       01 WS-GUESS-COUNT PIC 9(6).
+       01 WS-TOTAL-GAMES PIC 9(7) VALUE 0.
+       01 WS-TOTAL-WINS PIC 9(7) VALUE 0.
+       01 WS-TOTAL-GUESSES PIC 9(9) VALUE 0.
+       01 WS-WIN-PERCENT PIC 999V99 VALUE 0.
+       01 WS-AVG-GUESSES PIC 999V99 VALUE 0.
+
+       01 WS-RPT-DETAIL.
+           05 WS-RPT-LABEL PIC X(40).
+           05 WS-RPT-VALUE PIC Z,ZZZ,ZZ9.99.
+
+       01 WS-RPT-COUNT-DETAIL.
+           05 WS-RPT-COUNT-LABEL PIC X(40).
+           05 WS-RPT-COUNT-VALUE PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+                  FUNCTION CURRENT-DATE(5:2) "-"
+                  FUNCTION CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-RUN-DATE.
+           PERFORM OPEN-FILES.
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM READ-AUDIT-LOG UNTIL WS-EOF = "Y"
+               CLOSE AUDIT-LOG
+           END-IF.
+           PERFORM COMPUTE-TOTALS.
+           PERFORM WRITE-REPORT.
+           CLOSE DAILY-REPORT.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT AUDIT-LOG.
+           OPEN OUTPUT DAILY-REPORT.
+
+       READ-AUDIT-LOG.
+           READ AUDIT-LOG
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   MOVE AUDIT-RECORD TO WS-AUDIT-LINE
+                   IF WS-AUDIT-LN-DATE = WS-RUN-DATE
+                       PERFORM TALLY-AUDIT-LINE
+                   END-IF
+           END-READ.
+
+       TALLY-AUDIT-LINE.
+           IF WS-AUDIT-LN-RESULT = "WON"
+               ADD 1 TO WS-TOTAL-GAMES
+               ADD 1 TO WS-TOTAL-WINS
+               MOVE WS-AUDIT-LN-COUNT TO WS-GUESS-COUNT
+               ADD WS-GUESS-COUNT TO WS-TOTAL-GUESSES
+           ELSE
+               IF WS-AUDIT-LN-RESULT = "LOST"
+                   ADD 1 TO WS-TOTAL-GAMES
+               END-IF
+           END-IF.
+
+       COMPUTE-TOTALS.
+           IF WS-TOTAL-GAMES > 0
+               COMPUTE WS-WIN-PERCENT =
+                   (WS-TOTAL-WINS / WS-TOTAL-GAMES) * 100
+           END-IF.
+           IF WS-TOTAL-WINS > 0
+               COMPUTE WS-AVG-GUESSES =
+                   WS-TOTAL-GUESSES / WS-TOTAL-WINS
+           END-IF.
+
+       WRITE-REPORT.
+           STRING "Daily guessNumber Report - " WS-RUN-DATE
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE "Total games played:" TO WS-RPT-COUNT-LABEL.
+           MOVE WS-TOTAL-GAMES TO WS-RPT-COUNT-VALUE.
+           MOVE WS-RPT-COUNT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE "Total games won:" TO WS-RPT-COUNT-LABEL.
+           MOVE WS-TOTAL-WINS TO WS-RPT-COUNT-VALUE.
+           MOVE WS-RPT-COUNT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE "Win percentage:" TO WS-RPT-LABEL.
+           MOVE WS-WIN-PERCENT TO WS-RPT-VALUE.
+           MOVE WS-RPT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE "Average guesses per win:" TO WS-RPT-LABEL.
+           MOVE WS-AVG-GUESSES TO WS-RPT-VALUE.
+           MOVE WS-RPT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
