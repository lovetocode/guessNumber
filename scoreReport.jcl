@@ -0,0 +1,20 @@
+//SCORERPT JOB (ACCTNO),'DAILY SCORE RPT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs scoreReport at end of day over AUDIT-LOG and writes the
+//* flat DAILY-REPORT file posted next to the coffee machine.
+//* AUDIT-LOG carries a date on every line, so the report filters
+//* to today's entries rather than PLAYER-SCORES' lifetime totals.
+//* GUESSNUM.DAILY.REPORT is a GDG base (model DSCB already
+//* defined) so each day's run catalogs a new generation instead
+//* of failing on an existing static DSN.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=SCORERPT
+//STEPLIB  DD DSN=GUESSNUM.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=GUESSNUM.AUDIT.LOG,DISP=SHR
+//DAILYREPORT  DD DSN=GUESSNUM.DAILY.REPORT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
